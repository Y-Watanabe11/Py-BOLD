@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * CHKPREC - checkpoint record.  Written every N orders so an
+      * abended run can restart after the last ORDER-FILE record that
+      * was fully priced and posted, instead of reprocessing the file
+      * from the top.  CHKP-RECORDS-READ is the ORDER-FILE record
+      * position (a running count of records read, valid or rejected)
+      * as of this checkpoint - the key the restart skip-forward logic
+      * matches on, since a customer id alone can repeat in the file.
+      * The count/total fields let a restarted run carry forward the
+      * totals accumulated before the checkpoint instead of starting
+      * the balancing figures over at zero.  CHKP-PAGE-COUNT/
+      * CHKP-LINE-COUNT carry the print position as of the checkpoint
+      * so a restarted run resumes the DISCOUNT-REPORT (reopened
+      * EXTEND) exactly where the aborted run left off, instead of
+      * starting a bogus new page 1 with the counters back at zero.
+      *----------------------------------------------------------------
+       01  CHKP-RECORD.
+           05  CHKP-LAST-CUST-ID       PIC 9(6).
+           05  CHKP-RECORDS-READ       PIC 9(9).
+           05  CHKP-ORDER-COUNT        PIC 9(7).
+           05  CHKP-EXCEPTION-COUNT    PIC 9(7).
+           05  CHKP-TOTAL-ORDER-AMT    PIC 9(9)V99.
+           05  CHKP-TOTAL-DISCOUNT-AMT PIC 9(9)V99.
+           05  CHKP-TOTAL-FINAL-AMT    PIC 9(9)V99.
+           05  CHKP-PAGE-COUNT         PIC 9(4).
+           05  CHKP-LINE-COUNT         PIC 9(4).
+           05  FILLER                  PIC X(02).
