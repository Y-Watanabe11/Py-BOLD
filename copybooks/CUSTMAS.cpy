@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * CUSTMAS - customer master record, keyed by customer id.
+      * Carries the account standing (tier code) used to drive the
+      * premium discount flag independent of any one order's size.
+      *----------------------------------------------------------------
+       01  CUST-MASTER-RECORD.
+           05  CUST-ID                 PIC 9(6).
+           05  CUST-NAME               PIC X(30).
+           05  CUST-TIER-CODE          PIC X(01).
+               88  CUST-TIER-PREMIUM           VALUE 'P'.
+               88  CUST-TIER-STANDARD          VALUE 'S'.
+           05  CUST-YTD-TOTAL          PIC 9(9)V99.
+           05  CUST-ACCT-OPEN-DT       PIC 9(8).
