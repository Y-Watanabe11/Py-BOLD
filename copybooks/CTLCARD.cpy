@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * CTLCARD - single control-card record for the daily discount
+      * run.  Operations keys the independently-computed discount
+      * control total (and, on a restart, the restart indicator and
+      * the last good checkpoint key) so CUSTOMER-CALC can prove the
+      * run balanced without trusting its own accumulated figures.
+      * CTL-RUN-ID is the distinct job/run identifier operations
+      * assigns this run (e.g. a scheduler-generated run number) - it
+      * travels onto every audit trail record written so two runs on
+      * the same day are never distinguishable only by time of day.
+      *----------------------------------------------------------------
+       01  CTL-CARD-RECORD.
+           05  CTL-CONTROL-DISCOUNT-AMT PIC 9(9)V99.
+           05  CTL-RESTART-FLAG-X       PIC X(01).
+           05  CTL-RUN-ID               PIC X(08).
+           05  FILLER                   PIC X(11).
