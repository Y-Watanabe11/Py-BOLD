@@ -0,0 +1,46 @@
+      *----------------------------------------------------------------
+      * CIQMAP - symbolic map for mapset CIQMSET, map CIQMAP.
+      * Hand-carried copy of the assembler-generated symbolic map
+      * (DFHMSD/DFHMDI/DFHMDF in CIQMAP.BMS); regenerate from the BMS
+      * source if the map layout changes.
+      *----------------------------------------------------------------
+       01  CIQMAPI.
+           05  FILLER                  PIC X(12).
+           05  CUSTIL                  COMP PIC S9(4).
+           05  CUSTIF                  PICTURE X.
+           05  FILLER REDEFINES CUSTIF.
+               10  CUSTIA               PICTURE X.
+           05  CUSTII                  PICTURE X(6).
+           05  AMTIL                   COMP PIC S9(4).
+           05  AMTIF                   PICTURE X.
+           05  FILLER REDEFINES AMTIF.
+               10  AMTIA                PICTURE X.
+           05  AMTII                   PICTURE X(10).
+           05  RATEOL                  COMP PIC S9(4).
+           05  RATEOF                  PICTURE X.
+           05  FILLER REDEFINES RATEOF.
+               10  RATEOA               PICTURE X.
+           05  RATEOI                  PICTURE X(6).
+           05  FINLOL                  COMP PIC S9(4).
+           05  FINLOF                  PICTURE X.
+           05  FILLER REDEFINES FINLOF.
+               10  FINLOA               PICTURE X.
+           05  FINLOI                  PICTURE X(12).
+           05  MSGOL                   COMP PIC S9(4).
+           05  MSGOF                   PICTURE X.
+           05  FILLER REDEFINES MSGOF.
+               10  MSGOA                PICTURE X.
+           05  MSGOI                   PICTURE X(60).
+
+       01  CIQMAPO REDEFINES CIQMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  CUSTIO                  PICTURE X(6).
+           05  FILLER                  PIC X(3).
+           05  AMTIO                   PICTURE X(10).
+           05  FILLER                  PIC X(3).
+           05  RATEOO                  PICTURE X(6).
+           05  FILLER                  PIC X(3).
+           05  FINLOO                  PICTURE X(12).
+           05  FILLER                  PIC X(3).
+           05  MSGOO                   PICTURE X(60).
