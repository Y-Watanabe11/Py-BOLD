@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * EXCREC - exception record for orders that fail the input
+      * edit.  Excluded from the discount totals; reviewed and
+      * corrected by Order Entry before the next run.
+      *----------------------------------------------------------------
+       01  EXC-RECORD.
+           05  EXC-CUST-ID              PIC 9(6).
+           05  EXC-ORDER-AMT            PIC 9(7)V99.
+           05  EXC-REASON-CODE          PIC X(04).
+           05  EXC-REASON-TEXT          PIC X(40).
