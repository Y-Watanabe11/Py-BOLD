@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * ARREC - accounts-receivable interface record.  One per
+      * finalized order, in the layout the AR system expects, so the
+      * daily discount run posts directly instead of a manual re-key.
+      *----------------------------------------------------------------
+       01  AR-RECORD.
+           05  AR-CUST-ID               PIC 9(6).
+           05  AR-FINAL-AMT             PIC 9(7)V99.
+           05  AR-DISCOUNT-AMT          PIC 9(7)V99.
+           05  AR-ORDER-DATE            PIC 9(8).
