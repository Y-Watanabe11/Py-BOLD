@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * AUDREC - audit trail record.  One per processed order; lets
+      * Billing reconstruct exactly which rate and rule applied to a
+      * given order, and when, long after the run has scrolled off
+      * sysout.  AUD-RUN-ID carries the operations-assigned job/run
+      * identifier from CTL-RUN-ID so two runs on the same day are
+      * distinguishable by more than time of day alone.
+      *----------------------------------------------------------------
+       01  AUD-RECORD.
+           05  AUD-CUST-ID              PIC 9(6).
+           05  AUD-ORDER-AMT            PIC 9(7)V99.
+           05  AUD-DISCOUNT-RT          PIC 9(3)V99.
+           05  AUD-DISCOUNT-AMT         PIC 9(7)V99.
+           05  AUD-FINAL-AMT            PIC 9(7)V99.
+           05  AUD-RUN-DATE             PIC 9(8).
+           05  AUD-RUN-TIME             PIC 9(8).
+           05  AUD-PROGRAM-NAME         PIC X(08).
+           05  AUD-RUN-ID               PIC X(08).
