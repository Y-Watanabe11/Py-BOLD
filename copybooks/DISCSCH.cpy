@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * DISCSCH - discount-rate schedule record.  One record per
+      * pricing tier: the order-amount range the tier covers and the
+      * discount rate that applies within that range.  Maintained by
+      * Sales; CUSTOMER-CALC loads the whole file into a table at the
+      * start of the run so tier changes do not require a recompile.
+      *----------------------------------------------------------------
+       01  DISC-SCHED-RECORD.
+           05  DISC-TIER-LOW           PIC 9(7)V99.
+           05  DISC-TIER-HIGH          PIC 9(7)V99.
+           05  DISC-TIER-RATE          PIC 9(3)V99.
+           05  FILLER                  PIC X(10).
