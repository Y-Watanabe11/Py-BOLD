@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * ORDREC - order transaction record, one per incoming order.
+      * Fixed-length record read by CUSTOMER-CALC's daily order run.
+      *----------------------------------------------------------------
+       01  ORD-RECORD.
+           05  ORD-CUST-ID             PIC 9(6).
+           05  ORD-AMOUNT              PIC 9(7)V99.
+           05  ORD-ORDER-DATE          PIC 9(8).
+           05  FILLER                  PIC X(10).
