@@ -3,33 +3,668 @@
       * Classic "Py-BOL" specimen: cryptic WS- names, procedural
       * flow, arithmetic + conditional in a single paragraph.
       * This is the snippet used to validate the Py-BOLD AST tracer.
+      *
+      * Modification history
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Converted from a single hardcoded order to a
+      *                  batch run that reads ORDER-FILE and prices
+      *                  every record on the file.
+      * 2026-08-09  RJM  Discount rate is now looked up in a
+      *                  DISCOUNT-SCHEDULE table instead of the
+      *                  hardcoded 15%/5% break at 1000.
+      * 2026-08-09  RJM  Premium flag now driven by CUSTOMER-MASTER
+      *                  tier code; order-size rule only applies when
+      *                  the customer is not on file.
+      * 2026-08-09  RJM  Added DISCOUNT-REPORT print file with page
+      *                  and grand totals in place of the console
+      *                  DISPLAY lines.
+      * 2026-08-09  RJM  Added CONTROL-CARD-FILE and a balancing step
+      *                  that checks the accumulated discount total
+      *                  against operations' independently keyed
+      *                  control figure.
+      * 2026-08-09  RJM  Added checkpoint/restart: a CHECKPOINT-FILE
+      *                  record every WS-CHECKPOINT-INTERVAL-N orders,
+      *                  and start-up logic that skips forward past
+      *                  the last checkpointed customer on a restart.
+      * 2026-08-09  RJM  Added an input edit step; orders that fail
+      *                  are written to EXCEPTION-FILE with a reason
+      *                  code and excluded from the discount totals.
+      * 2026-08-09  RJM  Added AUDIT-TRAIL-FILE - one record per
+      *                  processed order with the rate, amounts, and
+      *                  run date/time/program for later trace-back.
+      * 2026-08-09  RJM  Added AR-INTERFACE-FILE so finalized orders
+      *                  post to receivables instead of being re-keyed
+      *                  by hand.
       *----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER-CALC.
+       AUTHOR. R-J-MERCER.
+       INSTALLATION. ORDER-PROCESSING.
+       DATE-WRITTEN. 2015-03-11.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISCOUNT-SCHEDULE-FILE ASSIGN TO "DISCSCH"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DISC-TIER-LOW.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID.
+           SELECT DISCOUNT-REPORT ASSIGN TO "DISCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDTRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AR-INTERFACE-FILE ASSIGN TO "ARIFACE"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       COPY ORDREC.
+
+       FD  DISCOUNT-SCHEDULE-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       COPY DISCSCH.
+
+       FD  CUSTOMER-MASTER-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+       COPY CUSTMAS.
+
+       FD  DISCOUNT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-PRINT-LINE              PIC X(132).
+
+       FD  CONTROL-CARD-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY CTLCARD.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+       COPY CHKPREC.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       COPY EXCREC.
+
+       FD  AUDIT-TRAIL-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       COPY AUDREC.
+
+       FD  AR-INTERFACE-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       COPY ARREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-CUST-ID-X         PIC 9(6)    VALUE 0.
-       01 WS-ORDER-AMT-N       PIC 9(7)V99 VALUE 0.
-       01 WS-DISCOUNT-RT-N     PIC 9(3)V99 VALUE 0.
-       01 WS-DISCOUNT-AMT-N    PIC 9(7)V99 VALUE 0.
-       01 WS-FINAL-AMT-N       PIC 9(7)V99 VALUE 0.
-       01 WS-PREMIUM-FLAG-X    PIC X       VALUE 'N'.
+       01  WS-CUST-ID-X            PIC 9(6)    VALUE 0.
+       01  WS-ORDER-AMT-N          PIC 9(7)V99 VALUE 0.
+       01  WS-DISCOUNT-RT-N        PIC 9(3)V99 VALUE 0.
+       77  WS-PREMIUM-RATE-N       PIC 9(3)V99 VALUE 0.
+       01  WS-DISCOUNT-AMT-N       PIC 9(7)V99 VALUE 0.
+       01  WS-FINAL-AMT-N          PIC 9(7)V99 VALUE 0.
+       01  WS-PREMIUM-FLAG-X       PIC X       VALUE 'N'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-FLAG-X       PIC X       VALUE 'N'.
+               88  WS-EOF                      VALUE 'Y'.
+           05  WS-SCHED-EOF-FLAG-X PIC X       VALUE 'N'.
+               88  WS-SCHED-EOF                VALUE 'Y'.
+           05  WS-CUST-FOUND-FLAG-X PIC X      VALUE 'N'.
+               88  WS-CUST-FOUND               VALUE 'Y'.
+           05  WS-BALANCE-FLAG-X    PIC X      VALUE 'N'.
+               88  WS-RUN-BALANCED              VALUE 'Y'.
+           05  WS-RESTART-FLAG-X    PIC X      VALUE 'N'.
+               88  WS-RESTART-RUN               VALUE 'Y'.
+           05  WS-SKIP-DONE-FLAG-X  PIC X      VALUE 'Y'.
+               88  WS-SKIP-DONE                 VALUE 'Y'.
+           05  WS-CKPT-EOF-FLAG-X   PIC X      VALUE 'N'.
+               88  WS-CKPT-EOF                  VALUE 'Y'.
+           05  WS-VALID-ORDER-FLAG-X PIC X     VALUE 'Y'.
+               88  WS-VALID-ORDER                VALUE 'Y'.
+
+       01  WS-EXC-REASON-CODE-X    PIC X(04)   VALUE SPACES.
+       01  WS-EXC-REASON-TEXT-X    PIC X(40)   VALUE SPACES.
+
+       77  WS-MIN-CUST-ID-N        PIC 9(6) VALUE 100000.
+       77  WS-MAX-CUST-ID-N        PIC 9(6) VALUE 999999.
+       77  WS-EXCEPTION-COUNT-N    PIC 9(7) COMP VALUE 0.
+
+       01  WS-DISC-TABLE.
+           05  WS-DISC-ENTRY OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-DISC-COUNT-N
+                             ASCENDING KEY IS WS-DISC-LOW-N
+                             INDEXED BY WS-DISC-IDX.
+               10  WS-DISC-LOW-N   PIC 9(7)V99.
+               10  WS-DISC-HIGH-N  PIC 9(7)V99.
+               10  WS-DISC-RATE-N  PIC 9(3)V99.
+
+       77  WS-DISC-COUNT-N         PIC 9(4) COMP VALUE 0.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER              PIC X(45) VALUE SPACES.
+           05  FILLER              PIC X(30)
+                   VALUE "DAILY CUSTOMER DISCOUNT REPORT".
+           05  FILLER              PIC X(43) VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE "PAGE ".
+           05  WS-RH1-PAGE-N       PIC ZZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE "CUST ID".
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "ORDER AMOUNT".
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(4)  VALUE "RATE".
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE "DISCOUNT".
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "FINAL AMOUNT".
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE "STATUS".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-RD-CUST-ID-N     PIC ZZZZZ9.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-RD-ORDER-AMT-N   PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-RD-DISC-RATE-N   PIC ZZ9.99.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-RD-DISC-AMT-N    PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-RD-FINAL-AMT-N   PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-RD-PREM-FLAG-X   PIC X(8).
+
+       01  WS-REPORT-TOTAL-LINE.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-RT-LABEL-X       PIC X(22).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-RT-COUNT-N       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-RT-ORDER-AMT-N   PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-RT-DISC-AMT-N    PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-RT-FINAL-AMT-N   PIC ZZ,ZZZ,ZZ9.99.
+
+       77  WS-LINE-COUNT-N         PIC 9(4) COMP VALUE 0.
+       77  WS-PAGE-COUNT-N         PIC 9(4) COMP VALUE 0.
+       77  WS-LINES-PER-PAGE-N     PIC 9(4) COMP VALUE 50.
+
+       77  WS-ORDER-COUNT-N        PIC 9(7) COMP VALUE 0.
+       01  WS-TOTAL-ORDER-AMT-N    PIC 9(9)V99   VALUE 0.
+       01  WS-TOTAL-DISCOUNT-AMT-N PIC 9(9)V99   VALUE 0.
+       01  WS-TOTAL-FINAL-AMT-N    PIC 9(9)V99   VALUE 0.
+       01  WS-CTL-DISCOUNT-AMT-N   PIC 9(9)V99   VALUE 0.
+
+       77  WS-PAGE-ORDER-COUNT-N       PIC 9(7) COMP VALUE 0.
+       01  WS-PAGE-ORDER-AMT-N         PIC 9(9)V99   VALUE 0.
+       01  WS-PAGE-DISCOUNT-AMT-N      PIC 9(9)V99   VALUE 0.
+       01  WS-PAGE-FINAL-AMT-N         PIC 9(9)V99   VALUE 0.
+
+       77  WS-RECORDS-READ-N        PIC 9(9) COMP VALUE 0.
+       01  WS-LAST-CKPT-RECORDS-READ-N    PIC 9(9)    VALUE 0.
+       01  WS-LAST-CKPT-ORDER-COUNT-N     PIC 9(7)    VALUE 0.
+       01  WS-LAST-CKPT-EXCEPTION-COUNT-N PIC 9(7)    VALUE 0.
+       01  WS-LAST-CKPT-TOTAL-ORDER-AMT-N    PIC 9(9)V99 VALUE 0.
+       01  WS-LAST-CKPT-TOTAL-DISCOUNT-AMT-N PIC 9(9)V99 VALUE 0.
+       01  WS-LAST-CKPT-TOTAL-FINAL-AMT-N    PIC 9(9)V99 VALUE 0.
+       01  WS-LAST-CKPT-PAGE-COUNT-N      PIC 9(4)    VALUE 0.
+       01  WS-LAST-CKPT-LINE-COUNT-N      PIC 9(4)    VALUE 0.
+
+       77  WS-CHECKPOINT-INTERVAL-N PIC 9(4) COMP VALUE 1.
+       77  WS-CKPT-DIV-N            PIC 9(7) COMP VALUE 0.
+       77  WS-CKPT-REM-N            PIC 9(4) COMP VALUE 0.
+
+       01  WS-RUN-DATE-N            PIC 9(8)     VALUE 0.
+       01  WS-RUN-TIME-N            PIC 9(8)     VALUE 0.
+       01  WS-PROGRAM-NAME-X        PIC X(08)    VALUE "CUSTCALC".
+       01  WS-RUN-ID-X              PIC X(08)    VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           MOVE 100423         TO WS-CUST-ID-X.
-           MOVE 1500.00        TO WS-ORDER-AMT-N.
-           IF WS-ORDER-AMT-N > 1000
-               MOVE 'Y'        TO WS-PREMIUM-FLAG-X
-               COMPUTE WS-DISCOUNT-RT-N = 15
-           ELSE
-               COMPUTE WS-DISCOUNT-RT-N = 5
-           END-IF.
-           COMPUTE WS-DISCOUNT-AMT-N =
-               WS-ORDER-AMT-N * WS-DISCOUNT-RT-N / 100.
-           COMPUTE WS-FINAL-AMT-N =
-               WS-ORDER-AMT-N - WS-DISCOUNT-AMT-N.
-           DISPLAY 'CUSTOMER: ' WS-CUST-ID-X.
-           DISPLAY 'FINAL AMOUNT: ' WS-FINAL-AMT-N.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ORDER THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 8000-BALANCE-RUN THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
            STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDER-FILE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           ACCEPT WS-RUN-DATE-N FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-N FROM TIME.
+           PERFORM 1200-LOAD-DISCOUNT-SCHEDULE THRU 1200-EXIT.
+           PERFORM 1300-READ-CONTROL-CARD THRU 1300-EXIT.
+           IF WS-RESTART-RUN
+               PERFORM 1400-DETERMINE-RESTART-POINT THRU 1400-EXIT
+               MOVE 'N' TO WS-SKIP-DONE-FLAG-X
+               OPEN EXTEND DISCOUNT-REPORT
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               OPEN EXTEND AR-INTERFACE-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT DISCOUNT-REPORT
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT AR-INTERFACE-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           PERFORM 2100-READ-ORDER THRU 2100-EXIT.
+           IF WS-RESTART-RUN
+               PERFORM 2150-SKIP-TO-CHECKPOINT THRU 2150-EXIT
+                   UNTIL WS-SKIP-DONE OR WS-EOF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1300-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE 0      TO WS-CTL-DISCOUNT-AMT-N
+                   MOVE 'N'    TO WS-RESTART-FLAG-X
+                   MOVE SPACES TO WS-RUN-ID-X
+               NOT AT END
+                   MOVE CTL-CONTROL-DISCOUNT-AMT
+                       TO WS-CTL-DISCOUNT-AMT-N
+                   MOVE CTL-RESTART-FLAG-X
+                       TO WS-RESTART-FLAG-X
+                   MOVE CTL-RUN-ID
+                       TO WS-RUN-ID-X
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+       1300-EXIT.
+           EXIT.
+
+       1400-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1410-READ-CHECKPOINT THRU 1410-EXIT
+               UNTIL WS-CKPT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-LAST-CKPT-RECORDS-READ-N > 0
+               MOVE WS-LAST-CKPT-ORDER-COUNT-N
+                   TO WS-ORDER-COUNT-N
+               MOVE WS-LAST-CKPT-EXCEPTION-COUNT-N
+                   TO WS-EXCEPTION-COUNT-N
+               MOVE WS-LAST-CKPT-TOTAL-ORDER-AMT-N
+                   TO WS-TOTAL-ORDER-AMT-N
+               MOVE WS-LAST-CKPT-TOTAL-DISCOUNT-AMT-N
+                   TO WS-TOTAL-DISCOUNT-AMT-N
+               MOVE WS-LAST-CKPT-TOTAL-FINAL-AMT-N
+                   TO WS-TOTAL-FINAL-AMT-N
+               MOVE WS-LAST-CKPT-PAGE-COUNT-N
+                   TO WS-PAGE-COUNT-N
+               MOVE WS-LAST-CKPT-LINE-COUNT-N
+                   TO WS-LINE-COUNT-N
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       1410-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-FLAG-X
+               NOT AT END
+                   MOVE CHKP-RECORDS-READ
+                       TO WS-LAST-CKPT-RECORDS-READ-N
+                   MOVE CHKP-ORDER-COUNT
+                       TO WS-LAST-CKPT-ORDER-COUNT-N
+                   MOVE CHKP-EXCEPTION-COUNT
+                       TO WS-LAST-CKPT-EXCEPTION-COUNT-N
+                   MOVE CHKP-TOTAL-ORDER-AMT
+                       TO WS-LAST-CKPT-TOTAL-ORDER-AMT-N
+                   MOVE CHKP-TOTAL-DISCOUNT-AMT
+                       TO WS-LAST-CKPT-TOTAL-DISCOUNT-AMT-N
+                   MOVE CHKP-TOTAL-FINAL-AMT
+                       TO WS-LAST-CKPT-TOTAL-FINAL-AMT-N
+                   MOVE CHKP-PAGE-COUNT
+                       TO WS-LAST-CKPT-PAGE-COUNT-N
+                   MOVE CHKP-LINE-COUNT
+                       TO WS-LAST-CKPT-LINE-COUNT-N
+           END-READ.
+       1410-EXIT.
+           EXIT.
+
+       1200-LOAD-DISCOUNT-SCHEDULE.
+           OPEN INPUT DISCOUNT-SCHEDULE-FILE.
+           PERFORM 1210-READ-SCHEDULE THRU 1210-EXIT
+               UNTIL WS-SCHED-EOF.
+           CLOSE DISCOUNT-SCHEDULE-FILE.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-SCHEDULE.
+           READ DISCOUNT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-SCHED-EOF-FLAG-X
+               NOT AT END
+                   ADD 1 TO WS-DISC-COUNT-N
+                   MOVE DISC-TIER-LOW
+                       TO WS-DISC-LOW-N (WS-DISC-COUNT-N)
+                   MOVE DISC-TIER-HIGH
+                       TO WS-DISC-HIGH-N (WS-DISC-COUNT-N)
+                   MOVE DISC-TIER-RATE
+                       TO WS-DISC-RATE-N (WS-DISC-COUNT-N)
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+       2000-PROCESS-ORDER.
+           MOVE ORD-CUST-ID       TO WS-CUST-ID-X.
+           MOVE ORD-AMOUNT        TO WS-ORDER-AMT-N.
+           PERFORM 2200-EDIT-ORDER THRU 2200-EXIT.
+           IF WS-VALID-ORDER
+               PERFORM 2300-LOOKUP-CUSTOMER-MASTER THRU 2300-EXIT
+               PERFORM 2350-LOOKUP-DISCOUNT-RATE THRU 2350-EXIT
+               COMPUTE WS-DISCOUNT-AMT-N =
+                   WS-ORDER-AMT-N * WS-DISCOUNT-RT-N / 100
+               COMPUTE WS-FINAL-AMT-N =
+                   WS-ORDER-AMT-N - WS-DISCOUNT-AMT-N
+               PERFORM 2500-WRITE-REPORT-DETAIL THRU 2500-EXIT
+               PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT
+               PERFORM 2700-WRITE-AR-INTERFACE-RECORD THRU 2700-EXIT
+               PERFORM 2800-ACCUMULATE-TOTALS THRU 2800-EXIT
+               DIVIDE WS-ORDER-COUNT-N BY WS-CHECKPOINT-INTERVAL-N
+                   GIVING WS-CKPT-DIV-N
+                   REMAINDER WS-CKPT-REM-N
+               IF WS-CKPT-REM-N = 0
+                   PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+               END-IF
+           ELSE
+               PERFORM 2250-WRITE-EXCEPTION-RECORD THRU 2250-EXIT
+           END-IF.
+           PERFORM 2100-READ-ORDER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2200-EDIT-ORDER.
+           MOVE 'Y' TO WS-VALID-ORDER-FLAG-X.
+           IF WS-CUST-ID-X < WS-MIN-CUST-ID-N
+                   OR WS-CUST-ID-X > WS-MAX-CUST-ID-N
+               MOVE 'N'    TO WS-VALID-ORDER-FLAG-X
+               MOVE 'CIDR' TO WS-EXC-REASON-CODE-X
+               MOVE "CUSTOMER ID OUTSIDE VALID RANGE"
+                   TO WS-EXC-REASON-TEXT-X
+           ELSE
+               IF WS-ORDER-AMT-N NOT > 0
+                   MOVE 'N'    TO WS-VALID-ORDER-FLAG-X
+                   MOVE 'AMTZ' TO WS-EXC-REASON-CODE-X
+                   MOVE "ORDER AMOUNT NOT POSITIVE"
+                       TO WS-EXC-REASON-TEXT-X
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2250-WRITE-EXCEPTION-RECORD.
+           MOVE WS-CUST-ID-X        TO EXC-CUST-ID.
+           MOVE WS-ORDER-AMT-N      TO EXC-ORDER-AMT.
+           MOVE WS-EXC-REASON-CODE-X TO EXC-REASON-CODE.
+           MOVE WS-EXC-REASON-TEXT-X TO EXC-REASON-TEXT.
+           WRITE EXC-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT-N.
+       2250-EXIT.
+           EXIT.
+
+       2300-LOOKUP-CUSTOMER-MASTER.
+           MOVE WS-CUST-ID-X TO CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CUST-FOUND-FLAG-X
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CUST-FOUND-FLAG-X
+           END-READ.
+           IF WS-CUST-FOUND
+               IF CUST-TIER-PREMIUM
+                   MOVE 'Y'       TO WS-PREMIUM-FLAG-X
+               ELSE
+                   MOVE 'N'       TO WS-PREMIUM-FLAG-X
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2350-LOOKUP-DISCOUNT-RATE.
+           IF NOT WS-CUST-FOUND
+               IF WS-ORDER-AMT-N > 1000
+                   MOVE 'Y'       TO WS-PREMIUM-FLAG-X
+               ELSE
+                   MOVE 'N'       TO WS-PREMIUM-FLAG-X
+               END-IF
+           END-IF.
+           IF WS-PREMIUM-FLAG-X = 'Y'
+               PERFORM 2360-LOOKUP-PREMIUM-RATE THRU 2360-EXIT
+           ELSE
+               SET WS-DISC-IDX TO 1
+               SEARCH WS-DISC-ENTRY
+                   AT END
+                       MOVE 5         TO WS-DISCOUNT-RT-N
+                   WHEN WS-ORDER-AMT-N >= WS-DISC-LOW-N (WS-DISC-IDX)
+                    AND WS-ORDER-AMT-N <= WS-DISC-HIGH-N (WS-DISC-IDX)
+                       MOVE WS-DISC-RATE-N (WS-DISC-IDX)
+                           TO WS-DISCOUNT-RT-N
+               END-SEARCH
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+      * A tier-premium customer always gets the schedule's top tier
+      * rate, even on a reorder too small to earn that tier on amount
+      * alone - the whole point of tracking account standing instead
+      * of just order size.  The top tier is the highest rate actually
+      * loaded from DISCSCH, not the last record read, since Sales
+      * maintains that file with no enforced sort order.
+       2360-LOOKUP-PREMIUM-RATE.
+           MOVE 0 TO WS-PREMIUM-RATE-N.
+           IF WS-DISC-COUNT-N > 0
+               PERFORM 2365-CHECK-PREMIUM-ENTRY THRU 2365-EXIT
+                   VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISC-COUNT-N
+               MOVE WS-PREMIUM-RATE-N TO WS-DISCOUNT-RT-N
+           ELSE
+               MOVE 15        TO WS-DISCOUNT-RT-N
+           END-IF.
+       2360-EXIT.
+           EXIT.
+
+       2365-CHECK-PREMIUM-ENTRY.
+           IF WS-DISC-RATE-N (WS-DISC-IDX) > WS-PREMIUM-RATE-N
+               MOVE WS-DISC-RATE-N (WS-DISC-IDX) TO WS-PREMIUM-RATE-N
+           END-IF.
+       2365-EXIT.
+           EXIT.
+
+       2100-READ-ORDER.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG-X
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ-N
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2150-SKIP-TO-CHECKPOINT.
+           IF WS-RECORDS-READ-N > WS-LAST-CKPT-RECORDS-READ-N
+               MOVE 'Y' TO WS-SKIP-DONE-FLAG-X
+           ELSE
+               PERFORM 2100-READ-ORDER THRU 2100-EXIT
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2500-WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT-N = 0
+                   OR WS-LINE-COUNT-N >= WS-LINES-PER-PAGE-N
+               PERFORM 2510-WRITE-REPORT-HEADINGS THRU 2510-EXIT
+           END-IF.
+           MOVE WS-CUST-ID-X      TO WS-RD-CUST-ID-N.
+           MOVE WS-ORDER-AMT-N    TO WS-RD-ORDER-AMT-N.
+           MOVE WS-DISCOUNT-RT-N  TO WS-RD-DISC-RATE-N.
+           MOVE WS-DISCOUNT-AMT-N TO WS-RD-DISC-AMT-N.
+           MOVE WS-FINAL-AMT-N    TO WS-RD-FINAL-AMT-N.
+           IF WS-PREMIUM-FLAG-X = 'Y'
+               MOVE "PREMIUM"     TO WS-RD-PREM-FLAG-X
+           ELSE
+               MOVE "STANDARD"    TO WS-RD-PREM-FLAG-X
+           END-IF.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT-N.
+       2500-EXIT.
+           EXIT.
+
+       2510-WRITE-REPORT-HEADINGS.
+           IF WS-PAGE-COUNT-N > 0
+               PERFORM 2520-WRITE-PAGE-TOTAL-LINE THRU 2520-EXIT
+           END-IF.
+           ADD 1 TO WS-PAGE-COUNT-N.
+           MOVE WS-PAGE-COUNT-N TO WS-RH1-PAGE-N.
+           IF WS-PAGE-COUNT-N > 1
+               WRITE RPT-PRINT-LINE FROM SPACES
+               AFTER ADVANCING PAGE
+           END-IF.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-HEADING-1.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-HEADING-2.
+           WRITE RPT-PRINT-LINE FROM SPACES.
+           MOVE 0 TO WS-LINE-COUNT-N.
+       2510-EXIT.
+           EXIT.
+
+      * Prints the subtotal for the page just finished, or the final
+      * partial page when called from 8100-WRITE-REPORT-TOTALS, then
+      * resets the page accumulators for the page that follows.
+       2520-WRITE-PAGE-TOTAL-LINE.
+           IF WS-PAGE-ORDER-COUNT-N > 0
+               MOVE "PAGE TOTAL"           TO WS-RT-LABEL-X
+               MOVE WS-PAGE-ORDER-COUNT-N  TO WS-RT-COUNT-N
+               MOVE WS-PAGE-ORDER-AMT-N    TO WS-RT-ORDER-AMT-N
+               MOVE WS-PAGE-DISCOUNT-AMT-N TO WS-RT-DISC-AMT-N
+               MOVE WS-PAGE-FINAL-AMT-N    TO WS-RT-FINAL-AMT-N
+               WRITE RPT-PRINT-LINE FROM WS-REPORT-TOTAL-LINE
+               WRITE RPT-PRINT-LINE FROM SPACES
+           END-IF.
+           MOVE 0 TO WS-PAGE-ORDER-COUNT-N.
+           MOVE 0 TO WS-PAGE-ORDER-AMT-N.
+           MOVE 0 TO WS-PAGE-DISCOUNT-AMT-N.
+           MOVE 0 TO WS-PAGE-FINAL-AMT-N.
+       2520-EXIT.
+           EXIT.
+
+       2800-ACCUMULATE-TOTALS.
+           ADD 1                TO WS-ORDER-COUNT-N.
+           ADD WS-ORDER-AMT-N    TO WS-TOTAL-ORDER-AMT-N.
+           ADD WS-DISCOUNT-AMT-N TO WS-TOTAL-DISCOUNT-AMT-N.
+           ADD WS-FINAL-AMT-N    TO WS-TOTAL-FINAL-AMT-N.
+           ADD 1                TO WS-PAGE-ORDER-COUNT-N.
+           ADD WS-ORDER-AMT-N    TO WS-PAGE-ORDER-AMT-N.
+           ADD WS-DISCOUNT-AMT-N TO WS-PAGE-DISCOUNT-AMT-N.
+           ADD WS-FINAL-AMT-N    TO WS-PAGE-FINAL-AMT-N.
+       2800-EXIT.
+           EXIT.
+
+       2600-WRITE-AUDIT-RECORD.
+           MOVE WS-CUST-ID-X       TO AUD-CUST-ID.
+           MOVE WS-ORDER-AMT-N     TO AUD-ORDER-AMT.
+           MOVE WS-DISCOUNT-RT-N   TO AUD-DISCOUNT-RT.
+           MOVE WS-DISCOUNT-AMT-N  TO AUD-DISCOUNT-AMT.
+           MOVE WS-FINAL-AMT-N     TO AUD-FINAL-AMT.
+           MOVE WS-RUN-DATE-N      TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME-N      TO AUD-RUN-TIME.
+           MOVE WS-PROGRAM-NAME-X  TO AUD-PROGRAM-NAME.
+           MOVE WS-RUN-ID-X        TO AUD-RUN-ID.
+           WRITE AUD-RECORD.
+       2600-EXIT.
+           EXIT.
+
+       2700-WRITE-AR-INTERFACE-RECORD.
+           MOVE WS-CUST-ID-X       TO AR-CUST-ID.
+           MOVE WS-FINAL-AMT-N     TO AR-FINAL-AMT.
+           MOVE WS-DISCOUNT-AMT-N  TO AR-DISCOUNT-AMT.
+           MOVE ORD-ORDER-DATE     TO AR-ORDER-DATE.
+           WRITE AR-RECORD.
+       2700-EXIT.
+           EXIT.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE WS-CUST-ID-X            TO CHKP-LAST-CUST-ID.
+           MOVE WS-RECORDS-READ-N       TO CHKP-RECORDS-READ.
+           MOVE WS-ORDER-COUNT-N        TO CHKP-ORDER-COUNT.
+           MOVE WS-EXCEPTION-COUNT-N    TO CHKP-EXCEPTION-COUNT.
+           MOVE WS-TOTAL-ORDER-AMT-N    TO CHKP-TOTAL-ORDER-AMT.
+           MOVE WS-TOTAL-DISCOUNT-AMT-N TO CHKP-TOTAL-DISCOUNT-AMT.
+           MOVE WS-TOTAL-FINAL-AMT-N    TO CHKP-TOTAL-FINAL-AMT.
+           MOVE WS-PAGE-COUNT-N         TO CHKP-PAGE-COUNT.
+           MOVE WS-LINE-COUNT-N         TO CHKP-LINE-COUNT.
+           WRITE CHKP-RECORD.
+       2900-EXIT.
+           EXIT.
+
+       8000-BALANCE-RUN.
+           IF WS-TOTAL-DISCOUNT-AMT-N = WS-CTL-DISCOUNT-AMT-N
+               MOVE 'Y' TO WS-BALANCE-FLAG-X
+           ELSE
+               MOVE 'N' TO WS-BALANCE-FLAG-X
+               DISPLAY "CUSTOMER-CALC - DISCOUNT RUN OUT OF BALANCE"
+               DISPLAY "  ACCUMULATED DISCOUNT: "
+                   WS-TOTAL-DISCOUNT-AMT-N
+               DISPLAY "  CONTROL FIGURE:       "
+                   WS-CTL-DISCOUNT-AMT-N
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-REPORT-TOTALS.
+           PERFORM 2520-WRITE-PAGE-TOTAL-LINE THRU 2520-EXIT.
+           WRITE RPT-PRINT-LINE FROM SPACES.
+           MOVE "GRAND TOTALS"       TO WS-RT-LABEL-X.
+           MOVE WS-ORDER-COUNT-N     TO WS-RT-COUNT-N.
+           MOVE WS-TOTAL-ORDER-AMT-N TO WS-RT-ORDER-AMT-N.
+           MOVE WS-TOTAL-DISCOUNT-AMT-N TO WS-RT-DISC-AMT-N.
+           MOVE WS-TOTAL-FINAL-AMT-N TO WS-RT-FINAL-AMT-N.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-TOTAL-LINE.
+           IF WS-RUN-BALANCED
+               MOVE "RUN IN BALANCE" TO WS-RT-LABEL-X
+           ELSE
+               MOVE "*** OUT OF BALANCE ***" TO WS-RT-LABEL-X
+           END-IF.
+           MOVE 0 TO WS-RT-COUNT-N.
+           MOVE 0 TO WS-RT-ORDER-AMT-N.
+           MOVE WS-CTL-DISCOUNT-AMT-N TO WS-RT-DISC-AMT-N.
+           MOVE 0 TO WS-RT-FINAL-AMT-N.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-TOTAL-LINE.
+           MOVE "ORDERS REJECTED"    TO WS-RT-LABEL-X.
+           MOVE WS-EXCEPTION-COUNT-N TO WS-RT-COUNT-N.
+           MOVE 0 TO WS-RT-ORDER-AMT-N.
+           MOVE 0 TO WS-RT-DISC-AMT-N.
+           MOVE 0 TO WS-RT-FINAL-AMT-N.
+           WRITE RPT-PRINT-LINE FROM WS-REPORT-TOTAL-LINE.
+       8100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           PERFORM 8100-WRITE-REPORT-TOTALS THRU 8100-EXIT.
+           CLOSE ORDER-FILE.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE DISCOUNT-REPORT.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
+           CLOSE AR-INTERFACE-FILE.
+       9000-EXIT.
+           EXIT.
