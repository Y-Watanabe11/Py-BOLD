@@ -0,0 +1,59 @@
+      *----------------------------------------------------------------
+      * CIQMAP - BMS mapset for the CUSTINQ online discount inquiry.
+      * One map: operator keys a customer id and a proposed order
+      * amount, CUSTINQ returns the discount rate and final amount.
+      *----------------------------------------------------------------
+CIQMSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=FREEKB,                                            X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+CIQMAP   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CUSTOMER DISCOUNT QUOTE'
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=13,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='CUSTOMER ID..'
+CUSTI    DFHMDF POS=(4,15),                                            X
+               LENGTH=6,                                               X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=13,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='ORDER AMOUNT.'
+AMTI     DFHMDF POS=(5,15),                                            X
+               LENGTH=10,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=13,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='DISCOUNT RATE'
+RATEO    DFHMDF POS=(7,15),                                            X
+               LENGTH=6,                                               X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=13,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='FINAL AMOUNT.'
+FINLO    DFHMDF POS=(8,15),                                            X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,BRT)
+*
+MSGO     DFHMDF POS=(22,1),                                            X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
