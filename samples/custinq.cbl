@@ -0,0 +1,265 @@
+      *----------------------------------------------------------------
+      * CUSTINQ
+      * Online discount-quote inquiry.  Operator keys a customer id
+      * and a proposed order amount on the CIQMAP screen; CUSTINQ
+      * runs the same discount-schedule/customer-tier logic as the
+      * CUSTOMER-CALC batch run and sends back the rate and final
+      * amount so reps can quote a customer without waiting for the
+      * nightly batch.
+      *
+      * Modification history
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Initial version of the CINQ transaction.
+      * 2026-08-09  RJM  Edit customer id and order amount keyed on the
+      *                  screen before pricing; a bad entry re-prompts
+      *                  instead of computing a quote from it.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+       AUTHOR. R-J-MERCER.
+       INSTALLATION. ORDER-PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-ID-X            PIC 9(6)    VALUE 0.
+       01  WS-ORDER-AMT-N          PIC 9(7)V99 VALUE 0.
+       01  WS-DISCOUNT-RT-N        PIC 9(3)V99 VALUE 0.
+       77  WS-PREMIUM-RATE-N       PIC 9(3)V99 VALUE 0.
+       01  WS-DISCOUNT-AMT-N       PIC 9(7)V99 VALUE 0.
+       01  WS-FINAL-AMT-N          PIC 9(7)V99 VALUE 0.
+       01  WS-PREMIUM-FLAG-X       PIC X       VALUE 'N'.
+
+       01  WS-SWITCHES.
+           05  WS-SCHED-EOF-FLAG-X PIC X       VALUE 'N'.
+               88  WS-SCHED-EOF                VALUE 'Y'.
+           05  WS-CUST-FOUND-FLAG-X PIC X      VALUE 'N'.
+               88  WS-CUST-FOUND               VALUE 'Y'.
+           05  WS-VALID-ENTRY-FLAG-X PIC X     VALUE 'Y'.
+               88  WS-VALID-ENTRY               VALUE 'Y'.
+
+       77  WS-MIN-CUST-ID-N        PIC 9(6) VALUE 100000.
+       77  WS-MAX-CUST-ID-N        PIC 9(6) VALUE 999999.
+       01  WS-EDIT-MSG-X           PIC X(60)   VALUE SPACES.
+
+       01  WS-DISC-TABLE.
+           05  WS-DISC-ENTRY OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-DISC-COUNT-N
+                             INDEXED BY WS-DISC-IDX.
+               10  WS-DISC-LOW-N   PIC 9(7)V99.
+               10  WS-DISC-HIGH-N  PIC 9(7)V99.
+               10  WS-DISC-RATE-N  PIC 9(3)V99.
+
+       77  WS-DISC-COUNT-N         PIC 9(4) COMP VALUE 0.
+       77  WS-RESP-N               PIC S9(8) COMP VALUE 0.
+
+       01  WS-DISP-RATE-X          PIC ZZ9.99.
+       01  WS-DISP-FINAL-X         PIC Z(6)9.99.
+
+       COPY DISCSCH.
+       COPY CUSTMAS.
+       COPY CIQMAP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL (9100-NO-INPUT)
+               ERROR   (9900-ABEND)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP ('CIQMAP') MAPSET ('CIQMSET')
+               INTO (CIQMAPI)
+           END-EXEC.
+           PERFORM 2200-EDIT-SCREEN-INPUT THRU 2200-EXIT.
+           IF WS-VALID-ENTRY
+               PERFORM 1000-LOAD-DISCOUNT-SCHEDULE THRU 1000-EXIT
+               PERFORM 2300-LOOKUP-CUSTOMER-MASTER THRU 2300-EXIT
+               PERFORM 2350-LOOKUP-DISCOUNT-RATE THRU 2350-EXIT
+               COMPUTE WS-DISCOUNT-AMT-N =
+                   WS-ORDER-AMT-N * WS-DISCOUNT-RT-N / 100
+               COMPUTE WS-FINAL-AMT-N =
+                   WS-ORDER-AMT-N - WS-DISCOUNT-AMT-N
+               PERFORM 2500-BUILD-RESPONSE THRU 2500-EXIT
+               EXEC CICS SEND MAP ('CIQMAP') MAPSET ('CIQMSET')
+                   FROM (CIQMAPO) ERASE
+               END-EXEC
+           ELSE
+               PERFORM 9200-REPROMPT-BAD-ENTRY THRU 9200-EXIT
+           END-IF.
+           EXEC CICS RETURN TRANSID ('CINQ')
+           END-EXEC.
+
+       2200-EDIT-SCREEN-INPUT.
+           MOVE 'Y'    TO WS-VALID-ENTRY-FLAG-X.
+           MOVE SPACES TO WS-EDIT-MSG-X.
+           IF CUSTII NOT NUMERIC
+               MOVE 'N' TO WS-VALID-ENTRY-FLAG-X
+               MOVE "CUSTOMER ID MUST BE NUMERIC" TO WS-EDIT-MSG-X
+           ELSE
+               MOVE CUSTII TO WS-CUST-ID-X
+               IF WS-CUST-ID-X < WS-MIN-CUST-ID-N
+                       OR WS-CUST-ID-X > WS-MAX-CUST-ID-N
+                   MOVE 'N' TO WS-VALID-ENTRY-FLAG-X
+                   MOVE "CUSTOMER ID OUTSIDE VALID RANGE"
+                       TO WS-EDIT-MSG-X
+               END-IF
+           END-IF.
+           IF WS-VALID-ENTRY
+               IF FUNCTION TEST-NUMVAL (AMTII) NOT = 0
+                   MOVE 'N' TO WS-VALID-ENTRY-FLAG-X
+                   MOVE "ORDER AMOUNT IS NOT A VALID NUMBER"
+                       TO WS-EDIT-MSG-X
+               ELSE
+                   MOVE FUNCTION NUMVAL (AMTII) TO WS-ORDER-AMT-N
+                   IF WS-ORDER-AMT-N NOT > 0
+                       MOVE 'N' TO WS-VALID-ENTRY-FLAG-X
+                       MOVE "ORDER AMOUNT MUST BE POSITIVE"
+                           TO WS-EDIT-MSG-X
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       1000-LOAD-DISCOUNT-SCHEDULE.
+           EXEC CICS STARTBR FILE ('DISCSCH')
+               RESP (WS-RESP-N)
+           END-EXEC.
+           PERFORM 1010-READ-SCHEDULE THRU 1010-EXIT
+               UNTIL WS-SCHED-EOF.
+           EXEC CICS ENDBR FILE ('DISCSCH')
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+       1010-READ-SCHEDULE.
+           EXEC CICS READNEXT FILE ('DISCSCH')
+               INTO (DISC-SCHED-RECORD)
+               RESP (WS-RESP-N)
+           END-EXEC.
+           IF WS-RESP-N NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-SCHED-EOF-FLAG-X
+           ELSE
+               ADD 1 TO WS-DISC-COUNT-N
+               MOVE DISC-TIER-LOW
+                   TO WS-DISC-LOW-N (WS-DISC-COUNT-N)
+               MOVE DISC-TIER-HIGH
+                   TO WS-DISC-HIGH-N (WS-DISC-COUNT-N)
+               MOVE DISC-TIER-RATE
+                   TO WS-DISC-RATE-N (WS-DISC-COUNT-N)
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       2300-LOOKUP-CUSTOMER-MASTER.
+           MOVE WS-CUST-ID-X TO CUST-ID.
+           EXEC CICS READ FILE ('CUSTMAS')
+               INTO (CUST-MASTER-RECORD)
+               RIDFLD (CUST-ID)
+               RESP (WS-RESP-N)
+           END-EXEC.
+           IF WS-RESP-N = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-CUST-FOUND-FLAG-X
+               IF CUST-TIER-PREMIUM
+                   MOVE 'Y'       TO WS-PREMIUM-FLAG-X
+               ELSE
+                   MOVE 'N'       TO WS-PREMIUM-FLAG-X
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-CUST-FOUND-FLAG-X
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2350-LOOKUP-DISCOUNT-RATE.
+           IF NOT WS-CUST-FOUND
+               IF WS-ORDER-AMT-N > 1000
+                   MOVE 'Y'       TO WS-PREMIUM-FLAG-X
+               ELSE
+                   MOVE 'N'       TO WS-PREMIUM-FLAG-X
+               END-IF
+           END-IF.
+           IF WS-PREMIUM-FLAG-X = 'Y'
+               PERFORM 2360-LOOKUP-PREMIUM-RATE THRU 2360-EXIT
+           ELSE
+               SET WS-DISC-IDX TO 1
+               SEARCH WS-DISC-ENTRY
+                   AT END
+                       MOVE 5         TO WS-DISCOUNT-RT-N
+                   WHEN WS-ORDER-AMT-N >= WS-DISC-LOW-N (WS-DISC-IDX)
+                    AND WS-ORDER-AMT-N <= WS-DISC-HIGH-N (WS-DISC-IDX)
+                       MOVE WS-DISC-RATE-N (WS-DISC-IDX)
+                           TO WS-DISCOUNT-RT-N
+               END-SEARCH
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+      * A tier-premium customer always gets the schedule's top tier
+      * rate, even on a reorder too small to earn that tier on amount
+      * alone - the whole point of tracking account standing instead
+      * of just order size.  The top tier is the highest rate actually
+      * loaded from DISCSCH, not the last record read, since Sales
+      * maintains that file with no enforced sort order.
+       2360-LOOKUP-PREMIUM-RATE.
+           MOVE 0 TO WS-PREMIUM-RATE-N.
+           IF WS-DISC-COUNT-N > 0
+               PERFORM 2365-CHECK-PREMIUM-ENTRY THRU 2365-EXIT
+                   VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISC-COUNT-N
+               MOVE WS-PREMIUM-RATE-N TO WS-DISCOUNT-RT-N
+           ELSE
+               MOVE 15        TO WS-DISCOUNT-RT-N
+           END-IF.
+       2360-EXIT.
+           EXIT.
+
+       2365-CHECK-PREMIUM-ENTRY.
+           IF WS-DISC-RATE-N (WS-DISC-IDX) > WS-PREMIUM-RATE-N
+               MOVE WS-DISC-RATE-N (WS-DISC-IDX) TO WS-PREMIUM-RATE-N
+           END-IF.
+       2365-EXIT.
+           EXIT.
+
+       2500-BUILD-RESPONSE.
+           MOVE WS-DISCOUNT-RT-N TO WS-DISP-RATE-X.
+           MOVE WS-DISP-RATE-X   TO RATEOO.
+           MOVE WS-FINAL-AMT-N   TO WS-DISP-FINAL-X.
+           MOVE WS-DISP-FINAL-X  TO FINLOO.
+           IF WS-CUST-FOUND
+               MOVE "CUSTOMER ON FILE - TIER-BASED QUOTE" TO MSGOO
+           ELSE
+               MOVE "CUSTOMER NOT ON FILE - SIZE-BASED QUOTE" TO MSGOO
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       9100-NO-INPUT.
+           MOVE "ENTER CUSTOMER ID AND PROPOSED ORDER AMOUNT"
+               TO MSGOO.
+           EXEC CICS SEND MAP ('CIQMAP') MAPSET ('CIQMSET')
+               FROM (CIQMAPO) ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID ('CINQ')
+           END-EXEC.
+
+       9200-REPROMPT-BAD-ENTRY.
+           MOVE WS-EDIT-MSG-X TO MSGOO.
+           EXEC CICS SEND MAP ('CIQMAP') MAPSET ('CIQMSET')
+               FROM (CIQMAPO) ERASE
+           END-EXEC.
+       9200-EXIT.
+           EXIT.
+
+       9900-ABEND.
+           EXEC CICS SEND TEXT
+               FROM ("CUSTINQ - UNEXPECTED CICS ERROR")
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
